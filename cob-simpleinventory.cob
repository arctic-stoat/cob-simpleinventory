@@ -30,8 +30,38 @@
            SELECT DATAFILE ASSIGN TO "cob-simpleinventory.dat"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-             RECORD KEY IS IKEY.
-       
+             RECORD KEY IS IKEY
+             ALTERNATE RECORD KEY IS MN WITH DUPLICATES
+             ALTERNATE RECORD KEY IS NAME WITH DUPLICATES
+             FILE STATUS IS WS-DATAFILE-STATUS.
+
+           SELECT VALUATION-REPORT ASSIGN TO
+               "cob-simpleinventory-valuation.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REORDER-REPORT ASSIGN TO
+               "cob-simpleinventory-reorder.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOURNAL-FILE ASSIGN TO
+               "cob-simpleinventory-journal.log"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXRATE-FILE ASSIGN TO
+               "cob-simpleinventory-exrates.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS EXRATE-CURRENCY
+             FILE STATUS IS WS-EXRATE-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BACKUP-STATUS.
+
+           SELECT STOCKMOVE-FILE ASSIGN TO
+               "cob-simpleinventory-stockmoves.log"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
          FILE SECTION.
          FD DATAFILE
@@ -44,8 +74,36 @@
            05 INS PIC 9(4)V9(2).
            05 COST PIC 9(5)V9(2).
            05 ICURRENCY PIC X(3).
+           05 REORDER-POINT PIC 9(4)V9(2).
+
+         FD VALUATION-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+         01 VALUATION-REPORT-LINE PIC X(80).
+
+         FD REORDER-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+         01 REORDER-REPORT-LINE PIC X(80).
+
+         FD JOURNAL-FILE
+           RECORD CONTAINS 320 CHARACTERS.
+         01 JOURNAL-LINE PIC X(320).
+
+         FD EXRATE-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+         01 EXRATE-FILEFD.
+           05 EXRATE-CURRENCY PIC X(3).
+           05 EXRATE-RATE PIC 9(4)V9(6).
+
+         FD BACKUP-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+         01 BACKUP-LINE PIC X(100).
+
+         FD STOCKMOVE-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 STOCKMOVE-LINE PIC X(200).
+
          WORKING-STORAGE SECTION.
-         01 WS-ENDOFFILE PIC 9 VALUE ZERO. 
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
          01 WS-DATAFILEFD.
            05 WS-IKEY PIC 9(4).
            05 WS-MN PIC X(9).
@@ -54,6 +112,22 @@
            05 WS-INS PIC 9(4)V9(2).
            05 WS-COST PIC 9(5)V9(2).
            05 WS-ICURRENCY PIC X(3).
+           05 WS-REORDER-POINT PIC 9(4)V9(2).
+         01 WS-OLDDATAFILEFD.
+           05 WS-OLDIKEY PIC 9(4).
+           05 WS-OLDMN PIC X(9).
+           05 WS-OLDNAME PIC X(16).
+           05 WS-OLDDES PIC X(40).
+           05 WS-OLDINS PIC 9(4)V9(2).
+           05 WS-OLDCOST PIC 9(5)V9(2).
+           05 WS-OLDICURRENCY PIC X(3).
+           05 WS-OLDREORDERPOINT PIC 9(4)V9(2).
+         01 WS-JOURNALOP PIC X(10).
+         01 WS-JOURNALTIME.
+           05 WS-JNL-HH PIC 99.
+           05 WS-JNL-MM PIC 99.
+           05 WS-JNL-SS PIC 99.
+           05 WS-JNL-HS PIC 99.
          01 DATEANDTIME.
            05 CURRENTDATE.
              10 YY PIC 99.
@@ -67,10 +141,65 @@
            05 YY2 PIC 9999.
            05 MM2 PIC 99.
            05 DD2 PIC 99.
+         01 WS-EXTVALUE PIC 9(9)V9(2) VALUE ZERO.
+         01 WS-GRANDTOTAL PIC 9(9)V9(2) VALUE ZERO.
+         01 WS-CURR-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-CURR-IDX PIC 9(4) VALUE ZERO.
+         01 WS-CURR-TABLE.
+           05 WS-CURR-ENTRY OCCURS 20 TIMES.
+             10 WS-CURR-CODE PIC X(3).
+             10 WS-CURR-TOTAL PIC 9(9)V9(2).
+         01 WS-CURR-FOUND-SW PIC X VALUE "N".
+           88 WS-CURR-FOUND VALUE "Y".
+         01 WS-HOME-CURRENCY PIC X(3) VALUE "USD".
+         01 WS-HOMETOTAL PIC 9(9)V9(2) VALUE ZERO.
+         01 WS-EXRATE-FILEFD.
+           05 WS-EXRATE-CURRENCY PIC X(3).
+           05 WS-EXRATE-RATE PIC 9(4)V9(6).
+         01 WS-EXRATE-FOUND-SW PIC X VALUE "N".
+           88 WS-EXRATE-FOUND VALUE "Y".
+         01 WS-ADDVALID-SW PIC X VALUE "N".
+           88 WS-ADDVALID VALUE "Y".
+         01 WS-EDITVALID-SW PIC X VALUE "N".
+           88 WS-EDITVALID VALUE "Y".
+         01 WS-BACKUP-FILENAME PIC X(80) VALUE SPACES.
+         01 WS-BACKUP-RECORDCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-BACKUP-REJECTCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-MOVETYPESEL PIC 9 VALUE ZERO.
+         01 WS-MOVETYPE PIC X(10) VALUE SPACES.
+         01 WS-MOVEQTY PIC 9(4)V9(2) VALUE ZERO.
+         01 WS-REASONCODE PIC X(10) VALUE SPACES.
+         01 WS-STOCKOLDINS PIC 9(4)V9(2) VALUE ZERO.
+         01 WS-STOCKMOVE-PENDING-SW PIC X VALUE "N".
+           88 WS-STOCKMOVE-PENDING VALUE "Y".
+         01 WS-DATAFILE-STATUS PIC X(2) VALUE "00".
+           88 WS-DATAFILE-OK VALUE "00".
+           88 WS-DATAFILE-EOF VALUE "10".
+           88 WS-DATAFILE-KEYNOTFOUND VALUE "23" "21".
+           88 WS-DATAFILE-DUPKEY VALUE "22".
+           88 WS-DATAFILE-FILENOTFOUND VALUE "35".
+         01 WS-DATAFILE-AVAILABLE-SW PIC X VALUE "N".
+           88 WS-DATAFILE-AVAILABLE VALUE "Y".
+         01 WS-DATAFILE-OPEN-SW PIC X VALUE "N".
+           88 WS-DATAFILE-OPEN VALUE "Y".
+         01 WS-BACKUP-STATUS PIC X(2) VALUE "00".
+           88 WS-BACKUP-OK VALUE "00".
+           88 WS-BACKUP-EOF VALUE "10".
+         01 WS-BACKUP-SUCCESS-SW PIC X VALUE "Y".
+           88 WS-BACKUP-SUCCESS VALUE "Y".
+         01 WS-EXRATE-STATUS PIC X(2) VALUE "00".
+           88 WS-EXRATE-OK VALUE "00".
+           88 WS-EXRATE-EOF VALUE "10".
+           88 WS-EXRATE-KEYNOTFOUND VALUE "23" "21".
+           88 WS-EXRATE-DUPKEY VALUE "22".
+           88 WS-EXRATE-FILENOTFOUND VALUE "35".
+         01 WS-EXRATE-AVAILABLE-SW PIC X VALUE "N".
+           88 WS-EXRATE-AVAILABLE VALUE "Y".
 
          LOCAL-STORAGE SECTION.
          01 USER-SELECTION PIC 9 VALUE ZERO.
          01 IID-SELECTION PIC 9(4) VALUE ZERO.
+         01 WS-LOOKUPMODE PIC 9 VALUE ZERO.
          01 LS-DATAFILE.
            05 LS-IKEY PIC X(12) VALUE "Part Number".
            05 LS-MN PIC X(15) VALUE "| Model Number".
@@ -97,15 +226,19 @@
                    "---------------------------------------------------"
                    "---------------"
            DISPLAY "    1 : Inventory"
-           DISPLAY "    2 : Information"
-           DISPLAY "    3 : Exit application"
+           DISPLAY "    2 : Reports"
+           DISPLAY "    3 : Exchange Rates"
+           DISPLAY "    4 : Information"
+           DISPLAY "    5 : Exit application"
            DISPLAY "Select number and press Enter: "
            ACCEPT USER-SELECTION
 
            EVALUATE USER-SELECTION
              WHEN 1 GO TO 0000SELECTIONINVENTORY
-             WHEN 2 GO TO 0000SELECTIONINFO
-             WHEN 3 GO TO 0000SELECTIONQUIT
+             WHEN 2 GO TO 0000SELECTIONREPORTS
+             WHEN 3 GO TO 0000SELECTIONEXRATES
+             WHEN 4 GO TO 0000SELECTIONINFO
+             WHEN 5 GO TO 0000SELECTIONQUIT
              WHEN OTHER PERFORM 0000SELECTIONSTARTERROR
            END-EVALUATE
          END-PERFORM.
@@ -132,16 +265,21 @@
                  "-----------------------------------------------------"
                  "-----------".
 
-         OPEN I-O DATAFILE.
+         PERFORM 0000OPENINVENTORYDATAFILE.
+         MOVE ZERO TO IKEY.
+         START DATAFILE KEY IS NOT LESS THAN IKEY
+           INVALID KEY MOVE 1 TO WS-ENDOFFILE
+         END-START.
+         PERFORM 0000CHECKDATAFILESTATUS.
          PERFORM UNTIL WS-ENDOFFILE = 1
            READ DATAFILE INTO WS-DATAFILEFD
              AT END MOVE 1 TO WS-ENDOFFILE
              NOT AT END
                DISPLAY IKEY "        | " MN "    | "
                  NAME " | " DES " | " INS "  | " COST " " ICURRENCY
-           END-READ    
+           END-READ
+           PERFORM 0000CHECKDATAFILESTATUS
          END-PERFORM.
-         CLOSE DATAFILE.
          MOVE 0 TO WS-ENDOFFILE.
 
          PERFORM UNTIL USER-SELECTION>0
@@ -157,8 +295,9 @@
            DISPLAY "    2 : Edit Inventory Item"
            DISPLAY "    3 : Delete Item In Inventory"
            DISPLAY "    4 : Delete ALL Inventory"
-           DISPLAY "    5 : Go To Main Menu"
-           DISPLAY "    6 : Exit Application"
+           DISPLAY "    5 : Restore Inventory From Backup"
+           DISPLAY "    6 : Go To Main Menu"
+           DISPLAY "    7 : Exit Application"
            DISPLAY "Select number and press Enter: "
            ACCEPT USER-SELECTION
 
@@ -167,8 +306,11 @@
              WHEN 2 PERFORM 0000SELECTIONEDIT
              WHEN 3 PERFORM 0000SELECTIONDELETE
              WHEN 4 PERFORM 0000SELECTIONDELETEALL
-             WHEN 5 PERFORM 0000SELECTIONSTART
-             WHEN 6 GO TO 0000SELECTIONQUIT
+             WHEN 5 PERFORM 0000SELECTIONRESTORE
+             WHEN 6
+               PERFORM 0000CLOSEINVENTORYDATAFILE
+               PERFORM 0000SELECTIONSTART
+             WHEN 7 GO TO 0000SELECTIONQUIT
              WHEN OTHER PERFORM 0000SELECTIONCONTACTSERROR
            END-EVALUATE
          END-PERFORM.
@@ -202,6 +344,16 @@
        ACCEPT WS-COST
        DISPLAY "Enter Currency (max 3 characters):"
        ACCEPT WS-ICURRENCY
+       DISPLAY "Enter Reorder Point:"
+       ACCEPT WS-REORDER-POINT.
+
+       MOVE "N" TO WS-ADDVALID-SW.
+       PERFORM UNTIL WS-ADDVALID
+         PERFORM 0000VALIDATEADD
+         IF NOT WS-ADDVALID
+           PERFORM 0000SELECTIONADDCORRECT
+         END-IF
+       END-PERFORM.
 
        MOVE WS-IKEY TO IKEY.
        MOVE WS-MN TO MN.
@@ -210,45 +362,190 @@
        MOVE WS-INS TO INS.
        MOVE WS-COST TO COST.
        MOVE WS-ICURRENCY TO ICURRENCY.
+       MOVE WS-REORDER-POINT TO REORDER-POINT.
 
        MOVE WS-DATAFILEFD TO DATAFILEFD.
 
-       OPEN I-O DATAFILE.
+       MOVE SPACES TO WS-OLDDATAFILEFD.
+       MOVE ZERO TO WS-OLDIKEY WS-OLDINS WS-OLDCOST WS-OLDREORDERPOINT.
+
        WRITE DATAFILEFD
          INVALID KEY DISPLAY"!ERROR RECORD ALREADY EXIST!"
-         NOT INVALID KEY DISPLAY "Item Added."
+         NOT INVALID KEY
+           DISPLAY "Item Added."
+           PERFORM 0000JOURNALADD
        END-WRITE.
-       CLOSE DATAFILE.
+       PERFORM 0000CHECKDATAFILESTATUS.
 
        GO TO 0000SELECTIONINVENTORY.
 
+       0000VALIDATEADD.
+       MOVE "Y" TO WS-ADDVALID-SW.
+       IF WS-IKEY IS NOT NUMERIC
+         DISPLAY "!ERROR PART NUMBER MUST BE NUMERIC!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-MN = SPACES
+         DISPLAY "!ERROR MODEL NUMBER CAN NOT BE BLANK!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-NAME = SPACES
+         DISPLAY "!ERROR NAME CAN NOT BE BLANK!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-INS IS NOT NUMERIC
+         DISPLAY "!ERROR IN STOCK MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-COST IS NOT NUMERIC
+         DISPLAY "!ERROR COST PER UNIT MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-REORDER-POINT IS NOT NUMERIC
+         DISPLAY "!ERROR REORDER POINT MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-ADDVALID-SW
+       END-IF.
+       IF WS-ADDVALID
+         MOVE WS-IKEY TO IKEY
+         READ DATAFILE
+           KEY IS IKEY
+           INVALID KEY
+             CONTINUE
+           NOT INVALID KEY
+             DISPLAY "!ERROR PART NUMBER ALREADY EXISTS!"
+             MOVE "N" TO WS-ADDVALID-SW
+         END-READ
+         PERFORM 0000CHECKDATAFILESTATUS
+       END-IF.
+
+       0000SELECTIONADDCORRECT.
+       DISPLAY " ".
+       DISPLAY "Values Entered So Far:".
+       DISPLAY "    1 : Part Number   : " WS-IKEY.
+       DISPLAY "    2 : Model Number  : " WS-MN.
+       DISPLAY "    3 : Name          : " WS-NAME.
+       DISPLAY "    4 : Description   : " WS-DES.
+       DISPLAY "    5 : In Stock      : " WS-INS.
+       DISPLAY "    6 : Cost Per Unit : " WS-COST.
+       DISPLAY "    7 : Currency      : " WS-ICURRENCY.
+       DISPLAY "    8 : Reorder Point : " WS-REORDER-POINT.
+       DISPLAY "Select number of the field to correct:".
+       MOVE 0 TO USER-SELECTION.
+       ACCEPT USER-SELECTION.
+
+       EVALUATE USER-SELECTION
+         WHEN 1 PERFORM 0000ADDCORRECTIKEY
+         WHEN 2 PERFORM 0000ADDCORRECTMODEL
+         WHEN 3 PERFORM 0000ADDCORRECTNAME
+         WHEN 4 PERFORM 0000ADDCORRECTDESCRIPTION
+         WHEN 5 PERFORM 0000ADDCORRECTSTOCK
+         WHEN 6 PERFORM 0000ADDCORRECTCOST
+         WHEN 7 PERFORM 0000ADDCORRECTCURRENCY
+         WHEN 8 PERFORM 0000ADDCORRECTREORDERPOINT
+         WHEN OTHER DISPLAY "!ERROR WRONG INPUT!"
+       END-EVALUATE.
+
+       0000ADDCORRECTIKEY.
+       DISPLAY "New Part Number:".
+       ACCEPT WS-IKEY.
+
+       0000ADDCORRECTMODEL.
+       DISPLAY "New Model Number:".
+       ACCEPT WS-MN.
+
+       0000ADDCORRECTNAME.
+       DISPLAY "New Name:".
+       ACCEPT WS-NAME.
+
+       0000ADDCORRECTDESCRIPTION.
+       DISPLAY "New Description:".
+       ACCEPT WS-DES.
+
+       0000ADDCORRECTSTOCK.
+       DISPLAY "New In Stock:".
+       ACCEPT WS-INS.
+
+       0000ADDCORRECTCOST.
+       DISPLAY "New Cost Per Unit:".
+       ACCEPT WS-COST.
+
+       0000ADDCORRECTCURRENCY.
+       DISPLAY "New Currency:".
+       ACCEPT WS-ICURRENCY.
+
+       0000ADDCORRECTREORDERPOINT.
+       DISPLAY "New Reorder Point:".
+       ACCEPT WS-REORDER-POINT.
+
        0000SELECTIONEDIT.
          MOVE 0 TO USER-SELECTION.
+         MOVE 0 TO WS-LOOKUPMODE.
+         MOVE "N" TO WS-STOCKMOVE-PENDING-SW.
 
          DISPLAY " ".
-         DISPLAY "Enter Part Number To Edit:".
-         ACCEPT WS-IKEY.
-
-         MOVE WS-IKEY TO IKEY.
+         DISPLAY "Look Up Item By:"
+         DISPLAY "    1 : Part Number"
+         DISPLAY "    2 : Model Number"
+         DISPLAY "    3 : Name"
+         DISPLAY "Select number and press Enter: "
+         ACCEPT WS-LOOKUPMODE.
 
-         OPEN I-O DATAFILE.
-           READ DATAFILE INTO WS-DATAFILEFD
-             KEY IS IKEY
-             INVALID KEY
-               DISPLAY "!ERROR PART NUMBER DOSE NOT EXIST!"
+         EVALUATE WS-LOOKUPMODE
+           WHEN 1
+             DISPLAY "Enter Part Number To Edit:"
+             ACCEPT WS-IKEY
+             IF WS-IKEY IS NOT NUMERIC
+               DISPLAY "!!!ERROR WRONG INPUT"
                PERFORM 0000SELECTIONEDITERROR2
-             NOT INVALID KEY
-               IF WS-IKEY IS NUMERIC
-                 DISPLAY " "
-                 ELSE
-                   DISPLAY "!!!ERROR WRONG INPUT"
-                   PERFORM 0000SELECTIONEDITERROR2
-                 END-IF
-           END-READ.
-         CLOSE DATAFILE.
+             END-IF
+             MOVE WS-IKEY TO IKEY
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS IKEY
+               INVALID KEY
+                 DISPLAY "!ERROR PART NUMBER DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONEDITERROR2
+             END-READ
+           WHEN 2
+             DISPLAY "Enter Model Number To Edit:"
+             ACCEPT WS-MN
+             MOVE WS-MN TO MN
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS MN
+               INVALID KEY
+                 DISPLAY "!ERROR MODEL NUMBER DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONEDITERROR2
+             END-READ
+           WHEN 3
+             DISPLAY "Enter Name To Edit:"
+             ACCEPT WS-NAME
+             MOVE WS-NAME TO NAME
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS NAME
+               INVALID KEY
+                 DISPLAY "!ERROR NAME DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONEDITERROR2
+             END-READ
+           WHEN OTHER
+             DISPLAY "!!!ERROR WRONG INPUT"
+             GO TO 0000SELECTIONINVENTORY
+         END-EVALUATE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         MOVE WS-DATAFILEFD TO WS-OLDDATAFILEFD.
 
+       0000SELECTIONEDITMENU.
        PERFORM UNTIL USER-SELECTION>0
          DISPLAY " "
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "-----------"
+         DISPLAY "Current Values:"
+         DISPLAY "    Model Number  : " WS-MN
+         DISPLAY "    Name          : " WS-NAME
+         DISPLAY "    Description   : " WS-DES
+         DISPLAY "    In Stock      : " WS-INS
+         DISPLAY "    Cost Per Unit : " WS-COST
+         DISPLAY "    Currency      : " WS-ICURRENCY
+         DISPLAY "    Reorder Point : " WS-REORDER-POINT
          DISPLAY "---------------------------------------------------"
                  "---------------------------------------------------"
                  "-----------"
@@ -262,7 +559,8 @@
          DISPLAY "    4 : Edit Stock"
          DISPLAY "    5 : Edit Cost"
          DISPLAY "    6 : Edit Currency"
-         DISPLAY "    7 : Cancel Edit"
+         DISPLAY "    7 : Edit Reorder Point"
+         DISPLAY "    8 : Cancel Edit"
          DISPLAY "Select number and press Enter: "
          ACCEPT USER-SELECTION
 
@@ -273,7 +571,8 @@
            WHEN 4 PERFORM 0000SELECTIONEDITSTOCK
            WHEN 5 PERFORM 0000SELECTIONEDITCOST
            WHEN 6 PERFORM 0000SELECTIONEDITCURRENCY
-           WHEN 7 GO TO 0000SELECTIONINVENTORY
+           WHEN 7 PERFORM 0000SELECTIONEDITREORDERPOINT
+           WHEN 8 GO TO 0000SELECTIONINVENTORY
            WHEN OTHER PERFORM 0000SELECTIONEDITERROR
          END-EVALUATE
        END-PERFORM.
@@ -297,9 +596,61 @@
            GO TO 0000CONTINUEEDIT.
 
          0000SELECTIONEDITSTOCK.
+           MOVE 0 TO WS-MOVETYPESEL.
            DISPLAY " ".
-           DISPLAY "New Stock:"
-           ACCEPT WS-INS.
+           DISPLAY "Stock Movement Type:"
+           DISPLAY "    1 : Receipt (add to stock)"
+           DISPLAY "    2 : Issue (remove from stock)"
+           DISPLAY "    3 : Adjustment (set exact quantity)"
+           DISPLAY "Select number and press Enter: "
+           ACCEPT WS-MOVETYPESEL.
+
+           EVALUATE WS-MOVETYPESEL
+             WHEN 1 MOVE "RECEIPT" TO WS-MOVETYPE
+             WHEN 2 MOVE "ISSUE" TO WS-MOVETYPE
+             WHEN 3 MOVE "ADJUSTMENT" TO WS-MOVETYPE
+             WHEN OTHER
+               DISPLAY "!ERROR WRONG INPUT!"
+               GO TO 0000SELECTIONEDITSTOCK
+           END-EVALUATE.
+
+           DISPLAY "Reason Code (max 10 characters):"
+           ACCEPT WS-REASONCODE.
+
+           MOVE WS-INS TO WS-STOCKOLDINS.
+
+           EVALUATE WS-MOVETYPESEL
+             WHEN 3
+               DISPLAY "New Exact Stock Quantity:"
+               ACCEPT WS-MOVEQTY
+               IF WS-MOVEQTY IS NOT NUMERIC
+                 DISPLAY "!ERROR QUANTITY MUST BE NUMERIC!"
+                 GO TO 0000SELECTIONEDITSTOCK
+               END-IF
+               MOVE WS-MOVEQTY TO WS-INS
+             WHEN 1
+               DISPLAY "Quantity Received:"
+               ACCEPT WS-MOVEQTY
+               IF WS-MOVEQTY IS NOT NUMERIC
+                 DISPLAY "!ERROR QUANTITY MUST BE NUMERIC!"
+                 GO TO 0000SELECTIONEDITSTOCK
+               END-IF
+               ADD WS-MOVEQTY TO WS-INS
+             WHEN 2
+               DISPLAY "Quantity Issued:"
+               ACCEPT WS-MOVEQTY
+               IF WS-MOVEQTY IS NOT NUMERIC
+                 DISPLAY "!ERROR QUANTITY MUST BE NUMERIC!"
+                 GO TO 0000SELECTIONEDITSTOCK
+               END-IF
+               IF WS-MOVEQTY > WS-STOCKOLDINS
+                 DISPLAY "!ERROR CAN NOT ISSUE MORE THAN IN STOCK!"
+                 GO TO 0000SELECTIONEDITSTOCK
+               END-IF
+               SUBTRACT WS-MOVEQTY FROM WS-INS
+           END-EVALUATE.
+
+           MOVE "Y" TO WS-STOCKMOVE-PENDING-SW.
            GO TO 0000CONTINUEEDIT.
 
          0000SELECTIONEDITCOST.
@@ -314,9 +665,21 @@
            ACCEPT WS-ICURRENCY.
            GO TO 0000CONTINUEEDIT.
 
+         0000SELECTIONEDITREORDERPOINT.
+           DISPLAY " ".
+           DISPLAY "New Reorder Point:"
+           ACCEPT WS-REORDER-POINT.
+           GO TO 0000CONTINUEEDIT.
+
          0000CONTINUEEDIT.
 
-         OPEN I-O DATAFILE.
+         PERFORM 0000VALIDATEEDIT.
+         IF NOT WS-EDITVALID
+           MOVE "N" TO WS-STOCKMOVE-PENDING-SW
+           MOVE 0 TO USER-SELECTION
+           GO TO 0000SELECTIONEDITMENU
+         END-IF.
+
          MOVE WS-IKEY TO IKEY.
          MOVE WS-MN TO MN.
          MOVE WS-NAME TO NAME.
@@ -324,11 +687,18 @@
          MOVE WS-INS TO INS.
          MOVE WS-COST TO COST.
          MOVE WS-ICURRENCY TO ICURRENCY.
+         MOVE WS-REORDER-POINT TO REORDER-POINT.
            REWRITE DATAFILEFD
              INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
-             NOT INVALID KEY DISPLAY "Item Updated."
+             NOT INVALID KEY
+               DISPLAY "Item Updated."
+               PERFORM 0000JOURNALEDIT
+               IF WS-STOCKMOVE-PENDING
+                 PERFORM 0000WRITESTOCKMOVE
+               END-IF
            END-REWRITE.
-         CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         MOVE "N" TO WS-STOCKMOVE-PENDING-SW.
 
        GO TO 0000SELECTIONINVENTORY.
 
@@ -340,35 +710,92 @@
 
        0000SELECTIONEDITERROR2.
 
-         CLOSE DATAFILE.
          GO TO 0000SELECTIONINVENTORY.
 
+       0000VALIDATEEDIT.
+       MOVE "Y" TO WS-EDITVALID-SW.
+       IF WS-MN = SPACES
+         DISPLAY "!ERROR MODEL NUMBER CAN NOT BE BLANK!"
+         MOVE "N" TO WS-EDITVALID-SW
+       END-IF.
+       IF WS-NAME = SPACES
+         DISPLAY "!ERROR NAME CAN NOT BE BLANK!"
+         MOVE "N" TO WS-EDITVALID-SW
+       END-IF.
+       IF WS-INS IS NOT NUMERIC
+         DISPLAY "!ERROR IN STOCK MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-EDITVALID-SW
+       END-IF.
+       IF WS-COST IS NOT NUMERIC
+         DISPLAY "!ERROR COST PER UNIT MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-EDITVALID-SW
+       END-IF.
+       IF WS-REORDER-POINT IS NOT NUMERIC
+         DISPLAY "!ERROR REORDER POINT MUST BE A NON-NEGATIVE NUMBER!"
+         MOVE "N" TO WS-EDITVALID-SW
+       END-IF.
+
        0000SELECTIONDELETE.
          MOVE 0 TO USER-SELECTION.
+         MOVE 0 TO WS-LOOKUPMODE.
          DISPLAY " ".
          DISPLAY "---------------------------------------------------"
                  "---------------------------------------------------"
                  "---------------".
-         DISPLAY "Enter Part Number Of Item To Be Deleted:".
-         ACCEPT WS-IKEY.
-
-         MOVE WS-IKEY TO IKEY.
+         DISPLAY "Look Up Item By:"
+         DISPLAY "    1 : Part Number"
+         DISPLAY "    2 : Model Number"
+         DISPLAY "    3 : Name"
+         DISPLAY "Select number and press Enter: "
+         ACCEPT WS-LOOKUPMODE.
 
-         OPEN I-O DATAFILE.
-           READ DATAFILE INTO WS-DATAFILEFD
-             KEY IS IKEY
-             INVALID KEY
-               DISPLAY "!ERROR PART NUMBER DOSE NOT EXIST!"
+         EVALUATE WS-LOOKUPMODE
+           WHEN 1
+             DISPLAY "Enter Part Number Of Item To Be Deleted:"
+             ACCEPT WS-IKEY
+             IF WS-IKEY IS NOT NUMERIC
+               DISPLAY "!ERROR WRONG INPUT!"
                PERFORM 0000SELECTIONDELETEERROR2
-             NOT INVALID KEY
-               IF WS-IKEY IS NUMERIC
-                 MOVE WS-IKEY TO IKEY
-                 ELSE
-                   DISPLAY "!ERROR WRONG INPUT!"
-                   PERFORM 0000SELECTIONDELETEERROR2
-               END-IF
-           END-READ.
-         CLOSE DATAFILE.
+             END-IF
+             MOVE WS-IKEY TO IKEY
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS IKEY
+               INVALID KEY
+                 DISPLAY "!ERROR PART NUMBER DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONDELETEERROR2
+             END-READ
+           WHEN 2
+             DISPLAY "Enter Model Number Of Item To Be Deleted:"
+             ACCEPT WS-MN
+             MOVE WS-MN TO MN
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS MN
+               INVALID KEY
+                 DISPLAY "!ERROR MODEL NUMBER DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONDELETEERROR2
+             END-READ
+           WHEN 3
+             DISPLAY "Enter Name Of Item To Be Deleted:"
+             ACCEPT WS-NAME
+             MOVE WS-NAME TO NAME
+             READ DATAFILE INTO WS-DATAFILEFD
+               KEY IS NAME
+               INVALID KEY
+                 DISPLAY "!ERROR NAME DOSE NOT EXIST!"
+                 PERFORM 0000SELECTIONDELETEERROR2
+             END-READ
+           WHEN OTHER
+             DISPLAY "!ERROR WRONG INPUT!"
+             GO TO 0000SELECTIONINVENTORY
+         END-EVALUATE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+
+         DISPLAY " ".
+         DISPLAY "Item Found:"
+         DISPLAY "Part Number: " WS-IKEY.
+         DISPLAY "Model Number: " WS-MN.
+         DISPLAY "Name: " WS-NAME.
+         DISPLAY "Description: " WS-DES.
 
          PERFORM UNTIL USER-SELECTION>0
            DISPLAY "Are you sure that you want to delete this item?"
@@ -386,12 +813,15 @@
 
          0000CONTINUEDELETE.
 
-         OPEN I-O DATAFILE.
+         MOVE WS-DATAFILEFD TO WS-OLDDATAFILEFD.
+
          DELETE DATAFILE
            INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
-           NOT INVALID KEY DISPLAY "Item Deleted."
+           NOT INVALID KEY
+             DISPLAY "Item Deleted."
+             PERFORM 0000JOURNALDELETE
          END-DELETE.
-         CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
 
        GO TO 0000SELECTIONINVENTORY.
 
@@ -403,7 +833,6 @@
 
        0000SELECTIONDELETEERROR2.
 
-         CLOSE DATAFILE.
          GO TO 0000SELECTIONDELETE.
 
        0000SELECTIONDELETEALL.
@@ -428,11 +857,22 @@
 
        0000CONTINUEDELETEALL.
 
+         PERFORM 0000CLOSEINVENTORYDATAFILE.
+
+         PERFORM 0000BACKUPDATAFILE.
+
+         IF NOT WS-BACKUP-SUCCESS
+           DISPLAY "!BACKUP FAILED - INVENTORY WAS NOT DELETED!"
+           PERFORM 0000OPENINVENTORYDATAFILE
+           GO TO 0000SELECTIONINVENTORY
+         END-IF.
+
          DELETE FILE
            DATAFILE
          END-DELETE.
 
          OPEN OUTPUT DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
            MOVE 0001 TO IKEY.
            MOVE "0002-0003" TO MN.
            MOVE "Product X" TO NAME
@@ -440,9 +880,16 @@
            MOVE 1 TO INS
            MOVE 1 TO COST
            MOVE "SEK" TO ICURRENCY
+           MOVE 0 TO REORDER-POINT
            WRITE DATAFILEFD
            END-WRITE.
+         PERFORM 0000CHECKDATAFILESTATUS.
          CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+
+         PERFORM 0000OPENINVENTORYDATAFILE.
+
+         PERFORM 0000JOURNALDELETEALL.
 
          GO TO 0000SELECTIONINVENTORY.
 
@@ -452,6 +899,557 @@
        DISPLAY "!ERROR WRONG INPUT!".
        GO TO 0000SELECTIONDELETEALL.
 
+       0000BACKUPDATAFILE.
+         MOVE "Y" TO WS-BACKUP-SUCCESS-SW.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         STRING "cob-simpleinventory-backup-" YY2 MM2 DD2 "-"
+           WS-JNL-HH WS-JNL-MM WS-JNL-SS ".dat"
+           DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+         END-STRING.
+
+         MOVE 0 TO WS-ENDOFFILE.
+         MOVE ZERO TO WS-BACKUP-RECORDCOUNT.
+         OPEN INPUT DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF NOT WS-DATAFILE-OK
+           MOVE "N" TO WS-BACKUP-SUCCESS-SW
+         END-IF.
+         OPEN OUTPUT BACKUP-FILE.
+         PERFORM 0000CHECKBACKUPSTATUS.
+         IF NOT WS-BACKUP-OK
+           MOVE "N" TO WS-BACKUP-SUCCESS-SW
+         END-IF.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ DATAFILE INTO WS-DATAFILEFD
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END PERFORM 0000BACKUPONERECORD
+           END-READ
+           PERFORM 0000CHECKDATAFILESTATUS
+           IF NOT (WS-DATAFILE-OK OR WS-DATAFILE-EOF)
+             MOVE "N" TO WS-BACKUP-SUCCESS-SW
+           END-IF
+         END-PERFORM.
+         CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF NOT WS-DATAFILE-OK
+           MOVE "N" TO WS-BACKUP-SUCCESS-SW
+         END-IF.
+         CLOSE BACKUP-FILE.
+         PERFORM 0000CHECKBACKUPSTATUS.
+         IF NOT WS-BACKUP-OK
+           MOVE "N" TO WS-BACKUP-SUCCESS-SW
+         END-IF.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         IF WS-BACKUP-SUCCESS
+           DISPLAY "Backup written to: " WS-BACKUP-FILENAME
+         ELSE
+           DISPLAY "!BACKUP DID NOT COMPLETE SUCCESSFULLY!"
+         END-IF.
+
+       0000BACKUPONERECORD.
+         MOVE WS-DATAFILEFD TO BACKUP-LINE.
+         WRITE BACKUP-LINE.
+         IF NOT WS-BACKUP-OK
+           MOVE "N" TO WS-BACKUP-SUCCESS-SW
+         END-IF.
+         ADD 1 TO WS-BACKUP-RECORDCOUNT.
+
+       0000SELECTIONRESTORE.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "---------------".
+         DISPLAY "Enter Backup File Name To Restore From:".
+         ACCEPT WS-BACKUP-FILENAME.
+
+         PERFORM UNTIL USER-SELECTION>0
+           DISPLAY "Restoring will DELETE the current inventory and"
+           DISPLAY "replace it with the contents of the backup file."
+           DISPLAY "    1 : Yes I want to restore from this backup"
+           DISPLAY "    2 : No!"
+           DISPLAY "Select number and press Enter: "
+           ACCEPT USER-SELECTION
+
+           EVALUATE USER-SELECTION
+             WHEN 1 PERFORM 0000CONTINUERESTORE
+             WHEN 2 PERFORM 0000SELECTIONINVENTORY
+             WHEN OTHER PERFORM 0000SELECTIONRESTOREERROR
+           END-EVALUATE
+         END-PERFORM.
+
+       0000CONTINUERESTORE.
+         MOVE 0 TO WS-ENDOFFILE.
+         MOVE ZERO TO WS-BACKUP-RECORDCOUNT.
+         MOVE ZERO TO WS-BACKUP-REJECTCOUNT.
+         OPEN INPUT BACKUP-FILE.
+         PERFORM 0000CHECKBACKUPSTATUS.
+
+         IF NOT WS-BACKUP-OK
+           DISPLAY "!CANNOT OPEN BACKUP FILE - INVENTORY NOT CHANGED!"
+           GO TO 0000SELECTIONINVENTORY
+         END-IF.
+
+         PERFORM 0000CLOSEINVENTORYDATAFILE.
+
+         DELETE FILE
+           DATAFILE
+         END-DELETE.
+         OPEN OUTPUT DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+
+         PERFORM 0000OPENINVENTORYDATAFILE.
+
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ BACKUP-FILE
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END PERFORM 0000RESTOREONERECORD
+           END-READ
+           PERFORM 0000CHECKBACKUPSTATUS
+         END-PERFORM.
+         CLOSE BACKUP-FILE.
+         PERFORM 0000CHECKBACKUPSTATUS.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         DISPLAY "Inventory restored from " WS-BACKUP-FILENAME.
+         DISPLAY "Records restored: " WS-BACKUP-RECORDCOUNT.
+         IF WS-BACKUP-REJECTCOUNT > 0
+           DISPLAY "Records rejected: " WS-BACKUP-REJECTCOUNT
+         END-IF.
+
+         PERFORM 0000JOURNALRESTORE.
+
+         GO TO 0000SELECTIONINVENTORY.
+
+       0000RESTOREONERECORD.
+         MOVE BACKUP-LINE TO WS-DATAFILEFD.
+         MOVE WS-IKEY TO IKEY.
+         MOVE WS-MN TO MN.
+         MOVE WS-NAME TO NAME.
+         MOVE WS-DES TO DES.
+         MOVE WS-INS TO INS.
+         MOVE WS-COST TO COST.
+         MOVE WS-ICURRENCY TO ICURRENCY.
+         MOVE WS-REORDER-POINT TO REORDER-POINT.
+         WRITE DATAFILEFD
+           INVALID KEY
+             DISPLAY "!ERROR RESTORING RECORD, PART NUMBER " WS-IKEY
+               " ALREADY EXISTS!"
+             ADD 1 TO WS-BACKUP-REJECTCOUNT
+           NOT INVALID KEY
+             ADD 1 TO WS-BACKUP-RECORDCOUNT
+         END-WRITE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+
+       0000SELECTIONRESTOREERROR.
+
+       DISPLAY " ".
+       DISPLAY "!ERROR WRONG INPUT!".
+       GO TO 0000SELECTIONRESTORE.
+
+       0000JOURNALADD.
+         MOVE "ADD" TO WS-JOURNALOP.
+         PERFORM 0000WRITEJOURNAL.
+
+       0000JOURNALEDIT.
+         MOVE "EDIT" TO WS-JOURNALOP.
+         PERFORM 0000WRITEJOURNAL.
+
+       0000JOURNALDELETE.
+         MOVE "DELETE" TO WS-JOURNALOP.
+         MOVE ZERO TO WS-INS WS-COST WS-REORDER-POINT.
+         MOVE SPACES TO WS-MN WS-NAME WS-DES WS-ICURRENCY.
+         PERFORM 0000WRITEJOURNAL.
+
+       0000JOURNALDELETEALL.
+         MOVE "DELETEALL" TO WS-JOURNALOP.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO JOURNAL-LINE.
+         STRING YY2 MM2 DD2 " " WS-JNL-HH WS-JNL-MM WS-JNL-SS
+           " " WS-JOURNALOP " RECORDS=" WS-BACKUP-RECORDCOUNT
+           " BACKUP=" WS-BACKUP-FILENAME
+           DELIMITED BY SIZE INTO JOURNAL-LINE
+         END-STRING.
+         OPEN EXTEND JOURNAL-FILE.
+         WRITE JOURNAL-LINE.
+         CLOSE JOURNAL-FILE.
+
+       0000JOURNALRESTORE.
+         MOVE "RESTORE" TO WS-JOURNALOP.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO JOURNAL-LINE.
+         STRING YY2 MM2 DD2 " " WS-JNL-HH WS-JNL-MM WS-JNL-SS
+           " " WS-JOURNALOP " RESTORED=" WS-BACKUP-RECORDCOUNT
+           " REJECTED=" WS-BACKUP-REJECTCOUNT
+           " BACKUP=" WS-BACKUP-FILENAME
+           DELIMITED BY SIZE INTO JOURNAL-LINE
+         END-STRING.
+         OPEN EXTEND JOURNAL-FILE.
+         WRITE JOURNAL-LINE.
+         CLOSE JOURNAL-FILE.
+
+       0000WRITESTOCKMOVE.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO STOCKMOVE-LINE.
+         STRING YY2 MM2 DD2 " " WS-JNL-HH WS-JNL-MM WS-JNL-SS
+           " IKEY=" WS-IKEY " TYPE=" WS-MOVETYPE
+           " REASON=" WS-REASONCODE " QTY=" WS-MOVEQTY
+           " OLDINS=" WS-STOCKOLDINS " NEWINS=" WS-INS
+           DELIMITED BY SIZE INTO STOCKMOVE-LINE
+         END-STRING.
+         OPEN EXTEND STOCKMOVE-FILE.
+         WRITE STOCKMOVE-LINE.
+         CLOSE STOCKMOVE-FILE.
+
+       0000WRITEJOURNAL.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO JOURNAL-LINE.
+         STRING YY2 MM2 DD2 " " WS-JNL-HH WS-JNL-MM WS-JNL-SS
+           " " WS-JOURNALOP " IKEY=" WS-IKEY
+           " OLD(MN=" WS-OLDMN ",NAME=" WS-OLDNAME
+           ",DES=" WS-OLDDES ",INS=" WS-OLDINS
+           ",COST=" WS-OLDCOST ",CUR=" WS-OLDICURRENCY
+           ",ROP=" WS-OLDREORDERPOINT ")"
+           " NEW(MN=" WS-MN ",NAME=" WS-NAME
+           ",DES=" WS-DES ",INS=" WS-INS
+           ",COST=" WS-COST ",CUR=" WS-ICURRENCY
+           ",ROP=" WS-REORDER-POINT ")"
+           DELIMITED BY SIZE INTO JOURNAL-LINE
+         END-STRING.
+         OPEN EXTEND JOURNAL-FILE.
+         WRITE JOURNAL-LINE.
+         CLOSE JOURNAL-FILE.
+
+       0000SELECTIONREPORTS.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "---------------".
+         DISPLAY "REPORTS MENU".
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "---------------".
+         PERFORM UNTIL USER-SELECTION>0
+           DISPLAY "    1 : Inventory Valuation Report"
+           DISPLAY "    2 : Low Stock / Reorder Report"
+           DISPLAY "    3 : Return To Main Menu"
+           DISPLAY "Select number and press Enter: "
+           ACCEPT USER-SELECTION
+
+           EVALUATE USER-SELECTION
+             WHEN 1 PERFORM 0000SELECTIONVALUATIONREPORT
+             WHEN 2 PERFORM 0000SELECTIONREORDERREPORT
+             WHEN 3 GO TO 0000SELECTIONSTART
+             WHEN OTHER PERFORM 0000SELECTIONREPORTSERROR
+           END-EVALUATE
+         END-PERFORM.
+
+       0000SELECTIONREPORTSERROR.
+
+       DISPLAY " ".
+       DISPLAY "!ERROR WRONG INPUT!".
+       GO TO 0000SELECTIONREPORTS.
+
+       0000SELECTIONVALUATIONREPORT.
+         MOVE 0 TO WS-ENDOFFILE.
+         MOVE 0 TO WS-CURR-COUNT.
+         MOVE ZERO TO WS-GRANDTOTAL.
+         MOVE ZERO TO WS-HOMETOTAL.
+
+         OPEN INPUT DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-OK
+           MOVE "Y" TO WS-DATAFILE-AVAILABLE-SW
+         ELSE
+           MOVE "N" TO WS-DATAFILE-AVAILABLE-SW
+           IF WS-DATAFILE-FILENOTFOUND
+             DISPLAY "!NO INVENTORY ON FILE YET!"
+           END-IF
+         END-IF.
+         OPEN OUTPUT VALUATION-REPORT.
+
+         MOVE "INVENTORY VALUATION REPORT" TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         STRING "Run Date: " YY2 "-" MM2 "-" DD2
+           DELIMITED BY SIZE INTO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         MOVE "Part  Model      Name        Stock   Cost  Curr"
+           TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         MOVE ALL "-" TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+
+         IF WS-DATAFILE-AVAILABLE
+           PERFORM UNTIL WS-ENDOFFILE = 1
+             READ DATAFILE INTO WS-DATAFILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END
+                 COMPUTE WS-EXTVALUE = WS-INS * WS-COST
+                 STRING WS-IKEY " " WS-MN " " WS-NAME " "
+                   WS-INS " " WS-COST " " WS-ICURRENCY "   " WS-EXTVALUE
+                   DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+                 WRITE VALUATION-REPORT-LINE
+                 ADD WS-EXTVALUE TO WS-GRANDTOTAL
+                 PERFORM 0000VALUATIONACCUMULATE
+             END-READ
+             PERFORM 0000CHECKDATAFILESTATUS
+           END-PERFORM
+           CLOSE DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+         END-IF.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         MOVE ALL "-" TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         MOVE "SUBTOTALS BY CURRENCY" TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         OPEN INPUT EXRATE-FILE.
+         PERFORM 0000CHECKEXRATESTATUS.
+         IF WS-EXRATE-OK
+           MOVE "Y" TO WS-EXRATE-AVAILABLE-SW
+         ELSE
+           MOVE "N" TO WS-EXRATE-AVAILABLE-SW
+           IF WS-EXRATE-FILENOTFOUND
+             DISPLAY "!NO EXCHANGE RATES ON FILE YET!"
+           END-IF
+         END-IF.
+         PERFORM 0000VALUATIONWRITESUBTOTALS
+           VARYING WS-CURR-IDX FROM 1 BY 1
+           UNTIL WS-CURR-IDX > WS-CURR-COUNT.
+         IF WS-EXRATE-AVAILABLE
+           CLOSE EXRATE-FILE
+           PERFORM 0000CHECKEXRATESTATUS
+         END-IF.
+
+         MOVE ALL "-" TO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         STRING "GRAND TOTAL (mixed currencies): " WS-GRANDTOTAL
+           DELIMITED BY SIZE INTO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         STRING "CONSOLIDATED TOTAL (" WS-HOME-CURRENCY "): "
+           WS-HOMETOTAL
+           DELIMITED BY SIZE INTO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+         CLOSE VALUATION-REPORT.
+
+         DISPLAY " ".
+         DISPLAY "Valuation report written to "
+           "cob-simpleinventory-valuation.txt".
+
+       GO TO 0000SELECTIONREPORTS.
+
+       0000VALUATIONACCUMULATE.
+         MOVE "N" TO WS-CURR-FOUND-SW.
+         PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+           UNTIL WS-CURR-IDX > WS-CURR-COUNT
+           IF WS-CURR-CODE (WS-CURR-IDX) = WS-ICURRENCY
+             ADD WS-EXTVALUE TO WS-CURR-TOTAL (WS-CURR-IDX)
+             MOVE "Y" TO WS-CURR-FOUND-SW
+           END-IF
+         END-PERFORM.
+         IF NOT WS-CURR-FOUND
+           IF WS-CURR-COUNT < 20
+             ADD 1 TO WS-CURR-COUNT
+             MOVE WS-ICURRENCY TO WS-CURR-CODE (WS-CURR-COUNT)
+             MOVE WS-EXTVALUE TO WS-CURR-TOTAL (WS-CURR-COUNT)
+           ELSE
+             DISPLAY "!TOO MANY DISTINCT CURRENCIES - SKIPPING "
+               WS-ICURRENCY
+           END-IF
+         END-IF.
+
+       0000VALUATIONWRITESUBTOTALS.
+         STRING WS-CURR-CODE (WS-CURR-IDX) "  "
+           WS-CURR-TOTAL (WS-CURR-IDX)
+           DELIMITED BY SIZE INTO VALUATION-REPORT-LINE.
+         WRITE VALUATION-REPORT-LINE.
+
+         MOVE "N" TO WS-EXRATE-FOUND-SW.
+         IF WS-CURR-CODE (WS-CURR-IDX) = WS-HOME-CURRENCY
+           MOVE 1 TO WS-EXRATE-RATE
+           MOVE "Y" TO WS-EXRATE-FOUND-SW
+         ELSE
+           IF WS-EXRATE-AVAILABLE
+             MOVE WS-CURR-CODE (WS-CURR-IDX) TO EXRATE-CURRENCY
+             READ EXRATE-FILE INTO WS-EXRATE-FILEFD
+               KEY IS EXRATE-CURRENCY
+               INVALID KEY
+                 DISPLAY "!NO EXCHANGE RATE ON FILE FOR "
+                   WS-CURR-CODE (WS-CURR-IDX)
+               NOT INVALID KEY MOVE "Y" TO WS-EXRATE-FOUND-SW
+             END-READ
+             PERFORM 0000CHECKEXRATESTATUS
+           ELSE
+             DISPLAY "!NO EXCHANGE RATE ON FILE FOR "
+               WS-CURR-CODE (WS-CURR-IDX)
+           END-IF
+         END-IF.
+         IF WS-EXRATE-FOUND
+           COMPUTE WS-HOMETOTAL = WS-HOMETOTAL +
+             (WS-CURR-TOTAL (WS-CURR-IDX) * WS-EXRATE-RATE)
+         END-IF.
+
+       0000SELECTIONREORDERREPORT.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         OPEN INPUT DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-OK
+           MOVE "Y" TO WS-DATAFILE-AVAILABLE-SW
+         ELSE
+           MOVE "N" TO WS-DATAFILE-AVAILABLE-SW
+           IF WS-DATAFILE-FILENOTFOUND
+             DISPLAY "!NO INVENTORY ON FILE YET!"
+           END-IF
+         END-IF.
+         OPEN OUTPUT REORDER-REPORT.
+
+         MOVE "LOW STOCK / REORDER REPORT" TO REORDER-REPORT-LINE.
+         WRITE REORDER-REPORT-LINE.
+         STRING "Run Date: " YY2 "-" MM2 "-" DD2
+           DELIMITED BY SIZE INTO REORDER-REPORT-LINE.
+         WRITE REORDER-REPORT-LINE.
+         MOVE "Part  Model      Name          Stock  Reorder Pt"
+           TO REORDER-REPORT-LINE.
+         WRITE REORDER-REPORT-LINE.
+         MOVE ALL "-" TO REORDER-REPORT-LINE.
+         WRITE REORDER-REPORT-LINE.
+
+         IF WS-DATAFILE-AVAILABLE
+           PERFORM UNTIL WS-ENDOFFILE = 1
+             READ DATAFILE INTO WS-DATAFILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END
+                 IF WS-INS < WS-REORDER-POINT
+                   STRING WS-IKEY " " WS-MN " " WS-NAME " "
+                     WS-INS " " WS-REORDER-POINT
+                     DELIMITED BY SIZE INTO REORDER-REPORT-LINE
+                   WRITE REORDER-REPORT-LINE
+                 END-IF
+             END-READ
+             PERFORM 0000CHECKDATAFILESTATUS
+           END-PERFORM
+           CLOSE DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+         END-IF.
+         MOVE 0 TO WS-ENDOFFILE.
+         CLOSE REORDER-REPORT.
+
+         DISPLAY " ".
+         DISPLAY "Reorder report written to "
+           "cob-simpleinventory-reorder.txt".
+
+       GO TO 0000SELECTIONREPORTS.
+
+       0000SELECTIONEXRATES.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "---------------".
+         DISPLAY "EXCHANGE RATES MENU".
+         DISPLAY "Home currency for consolidated valuation: "
+           WS-HOME-CURRENCY.
+         DISPLAY "---------------------------------------------------"
+                 "---------------------------------------------------"
+                 "---------------".
+         PERFORM UNTIL USER-SELECTION>0
+           DISPLAY "    1 : Add Or Update Exchange Rate"
+           DISPLAY "    2 : List Exchange Rates"
+           DISPLAY "    3 : Return To Main Menu"
+           DISPLAY "Select number and press Enter: "
+           ACCEPT USER-SELECTION
+
+           EVALUATE USER-SELECTION
+             WHEN 1 PERFORM 0000SELECTIONEXRATEADD
+             WHEN 2 PERFORM 0000SELECTIONEXRATELIST
+             WHEN 3 GO TO 0000SELECTIONSTART
+             WHEN OTHER PERFORM 0000SELECTIONEXRATEERROR
+           END-EVALUATE
+         END-PERFORM.
+
+       0000SELECTIONEXRATEERROR.
+
+       DISPLAY " ".
+       DISPLAY "!ERROR WRONG INPUT!".
+       GO TO 0000SELECTIONEXRATES.
+
+       0000SELECTIONEXRATEADD.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "Currency Code (3 characters, e.g. USD, SEK):".
+         ACCEPT WS-EXRATE-CURRENCY.
+         IF WS-EXRATE-CURRENCY = SPACES
+           DISPLAY "!ERROR CURRENCY CODE CAN NOT BE BLANK!"
+           GO TO 0000SELECTIONEXRATES
+         END-IF.
+         DISPLAY "Rate to convert 1 unit of this currency into "
+           WS-HOME-CURRENCY "(e.g. 0.095000):".
+         ACCEPT WS-EXRATE-RATE.
+         IF WS-EXRATE-RATE IS NOT NUMERIC
+           DISPLAY "!ERROR RATE MUST BE A NON-NEGATIVE NUMBER!"
+           GO TO 0000SELECTIONEXRATES
+         END-IF.
+
+         MOVE WS-EXRATE-FILEFD TO EXRATE-FILEFD.
+
+         OPEN I-O EXRATE-FILE.
+         PERFORM 0000CHECKEXRATESTATUS.
+         IF WS-EXRATE-FILENOTFOUND
+           OPEN OUTPUT EXRATE-FILE
+           PERFORM 0000CHECKEXRATESTATUS
+         END-IF.
+         WRITE EXRATE-FILEFD
+           INVALID KEY
+             REWRITE EXRATE-FILEFD
+               INVALID KEY DISPLAY "!ERROR COULD NOT STORE RATE!"
+               NOT INVALID KEY DISPLAY "Exchange Rate Updated."
+             END-REWRITE
+           NOT INVALID KEY DISPLAY "Exchange Rate Added."
+         END-WRITE.
+         PERFORM 0000CHECKEXRATESTATUS.
+         CLOSE EXRATE-FILE.
+         PERFORM 0000CHECKEXRATESTATUS.
+
+       GO TO 0000SELECTIONEXRATES.
+
+       0000SELECTIONEXRATELIST.
+         MOVE 0 TO USER-SELECTION.
+         MOVE 0 TO WS-ENDOFFILE.
+         DISPLAY " ".
+         DISPLAY "Currency | Rate To " WS-HOME-CURRENCY.
+
+         OPEN INPUT EXRATE-FILE.
+         PERFORM 0000CHECKEXRATESTATUS.
+         IF WS-EXRATE-FILENOTFOUND
+           DISPLAY "No exchange rates on file yet."
+         ELSE
+           PERFORM UNTIL WS-ENDOFFILE = 1
+             READ EXRATE-FILE INTO WS-EXRATE-FILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END
+                 DISPLAY WS-EXRATE-CURRENCY "      | "
+                   WS-EXRATE-RATE
+             END-READ
+             PERFORM 0000CHECKEXRATESTATUS
+           END-PERFORM
+           CLOSE EXRATE-FILE
+           PERFORM 0000CHECKEXRATESTATUS
+         END-IF.
+         MOVE 0 TO WS-ENDOFFILE.
+
+       GO TO 0000SELECTIONEXRATES.
+
        0000SELECTIONINFO.
          MOVE 0 TO USER-SELECTION.
 
@@ -499,6 +1497,53 @@
           "WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE "
           "SOFTWARE.".
          GO TO 0000SELECTIONSTART.
-       
+
+       0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-OK OR WS-DATAFILE-EOF OR WS-DATAFILE-KEYNOTFOUND
+             OR WS-DATAFILE-DUPKEY OR WS-DATAFILE-FILENOTFOUND
+           CONTINUE
+         ELSE
+           DISPLAY "!FILE STATUS " WS-DATAFILE-STATUS " ON DATAFILE!"
+         END-IF.
+
+       0000OPENINVENTORYDATAFILE.
+         IF NOT WS-DATAFILE-OPEN
+           OPEN I-O DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+           IF WS-DATAFILE-FILENOTFOUND
+             OPEN OUTPUT DATAFILE
+             PERFORM 0000CHECKDATAFILESTATUS
+             CLOSE DATAFILE
+             PERFORM 0000CHECKDATAFILESTATUS
+             OPEN I-O DATAFILE
+             PERFORM 0000CHECKDATAFILESTATUS
+           END-IF
+           MOVE "Y" TO WS-DATAFILE-OPEN-SW
+         END-IF.
+
+       0000CLOSEINVENTORYDATAFILE.
+         IF WS-DATAFILE-OPEN
+           CLOSE DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+           MOVE "N" TO WS-DATAFILE-OPEN-SW
+         END-IF.
+
+       0000CHECKBACKUPSTATUS.
+         IF WS-BACKUP-OK OR WS-BACKUP-EOF
+           CONTINUE
+         ELSE
+           DISPLAY "!FILE STATUS " WS-BACKUP-STATUS " ON BACKUP FILE!"
+         END-IF.
+
+       0000CHECKEXRATESTATUS.
+         IF WS-EXRATE-OK OR WS-EXRATE-EOF OR WS-EXRATE-KEYNOTFOUND
+             OR WS-EXRATE-DUPKEY OR WS-EXRATE-FILENOTFOUND
+           CONTINUE
+         ELSE
+           DISPLAY "!FILE STATUS " WS-EXRATE-STATUS
+             " ON EXCHANGE RATE FILE!"
+         END-IF.
+
        0000SELECTIONQUIT.
+         PERFORM 0000CLOSEINVENTORYDATAFILE.
        STOP-RUN.
