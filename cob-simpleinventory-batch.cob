@@ -0,0 +1,319 @@
+000000* MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-simpleinventory-batch.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-simpleinventory.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IKEY
+             ALTERNATE RECORD KEY IS MN WITH DUPLICATES
+             ALTERNATE RECORD KEY IS NAME WITH DUPLICATES
+             FILE STATUS IS WS-DATAFILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO
+               "cob-simpleinventory-journal.log"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 100 CHARACTERS.
+         01 DATAFILEFD.
+           05 IKEY PIC 9(4).
+           05 MN PIC X(9).
+           05 NAME PIC X(16).
+           05 DES PIC X(40).
+           05 INS PIC 9(4)V9(2).
+           05 COST PIC 9(5)V9(2).
+           05 ICURRENCY PIC X(3).
+           05 REORDER-POINT PIC 9(4)V9(2).
+
+         FD CSV-FILE
+           RECORD CONTAINS 150 CHARACTERS.
+         01 CSV-LINE PIC X(150).
+
+         FD JOURNAL-FILE
+           RECORD CONTAINS 320 CHARACTERS.
+         01 JOURNAL-LINE PIC X(320).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-CSV-FILENAME PIC X(80) VALUE SPACES.
+         01 WS-DATAFILEFD.
+           05 WS-IKEY PIC 9(4).
+           05 WS-MN PIC X(9).
+           05 WS-NAME PIC X(16).
+           05 WS-DES PIC X(40).
+           05 WS-INS PIC 9(4)V9(2).
+           05 WS-COST PIC 9(5)V9(2).
+           05 WS-ICURRENCY PIC X(3).
+           05 WS-REORDER-POINT PIC 9(4)V9(2).
+         01 WS-LASTFIELD-LEN PIC 9(3) VALUE ZERO.
+         01 WS-RECORDS-IN PIC 9(6) VALUE ZERO.
+         01 WS-RECORDS-OUT PIC 9(6) VALUE ZERO.
+         01 WS-RECORDS-REJECTED PIC 9(6) VALUE ZERO.
+         01 WS-JOURNALTIME.
+           05 WS-JNL-HH PIC 99.
+           05 WS-JNL-MM PIC 99.
+           05 WS-JNL-SS PIC 99.
+           05 WS-JNL-HS PIC 99.
+         01 CURRENTDATE2.
+           05 YY2 PIC 9999.
+           05 MM2 PIC 99.
+           05 DD2 PIC 99.
+         01 WS-DATAFILE-STATUS PIC X(2) VALUE "00".
+           88 WS-DATAFILE-OK VALUE "00".
+           88 WS-DATAFILE-EOF VALUE "10".
+           88 WS-DATAFILE-KEYNOTFOUND VALUE "23" "21".
+           88 WS-DATAFILE-DUPKEY VALUE "22".
+           88 WS-DATAFILE-FILENOTFOUND VALUE "35".
+         01 WS-DATAFILE-AVAILABLE-SW PIC X VALUE "N".
+           88 WS-DATAFILE-AVAILABLE VALUE "Y".
+         01 WS-CSV-STATUS PIC X(2) VALUE "00".
+           88 WS-CSV-OK VALUE "00".
+           88 WS-CSV-EOF VALUE "10".
+           88 WS-CSV-FILENOTFOUND VALUE "35".
+
+         LOCAL-STORAGE SECTION.
+         01 USER-SELECTION PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+       0000SELECTIONSTART.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY "-----------------------------------------------------"
+                 "-----------".
+         DISPLAY "Cobol Simple Inventory - Batch Import/Export".
+         DISPLAY "-----------------------------------------------------"
+                 "-----------".
+         PERFORM UNTIL USER-SELECTION>0
+           DISPLAY "MENU"
+           DISPLAY "    1 : Import Inventory From CSV"
+           DISPLAY "    2 : Export Inventory To CSV"
+           DISPLAY "    3 : Exit Application"
+           DISPLAY "Select number and press Enter: "
+           ACCEPT USER-SELECTION
+
+           EVALUATE USER-SELECTION
+             WHEN 1 PERFORM 0000SELECTIONIMPORT
+             WHEN 2 PERFORM 0000SELECTIONEXPORT
+             WHEN 3 GO TO 0000SELECTIONQUIT
+             WHEN OTHER PERFORM 0000SELECTIONSTARTERROR
+           END-EVALUATE
+         END-PERFORM.
+
+       0000SELECTIONSTARTERROR.
+
+       DISPLAY " ".
+       DISPLAY "!ERROR WRONG INPUT!".
+       MOVE 0 TO USER-SELECTION.
+
+       0000SELECTIONIMPORT.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "CSV fields expected, in order:".
+         DISPLAY "IKEY,MN,NAME,DES,INS,COST,ICURRENCY,REORDER-POINT".
+         DISPLAY "INS, COST and REORDER-POINT are digits only, with".
+         DISPLAY "the last 2 digits being the decimal places.".
+         DISPLAY "Enter CSV file name to import:".
+         ACCEPT WS-CSV-FILENAME.
+
+         MOVE ZERO TO WS-RECORDS-IN.
+         MOVE ZERO TO WS-RECORDS-REJECTED.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         OPEN INPUT CSV-FILE.
+         PERFORM 0000CHECKCSVSTATUS.
+         IF WS-CSV-FILENOTFOUND
+           DISPLAY "!CSV FILE NOT FOUND!"
+           GO TO 0000SELECTIONSTART
+         END-IF.
+
+         OPEN I-O DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-FILENOTFOUND
+           OPEN OUTPUT DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+           CLOSE DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+           OPEN I-O DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+         END-IF.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ CSV-FILE INTO CSV-LINE
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END PERFORM 0000IMPORTONELINE
+           END-READ
+         END-PERFORM.
+         CLOSE CSV-FILE.
+         CLOSE DATAFILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         DISPLAY " ".
+         DISPLAY "Records loaded: " WS-RECORDS-IN.
+         DISPLAY "Records rejected: " WS-RECORDS-REJECTED.
+
+         PERFORM 0000JOURNALIMPORT.
+
+       0000IMPORTONELINE.
+         INITIALIZE WS-DATAFILEFD.
+         MOVE ZERO TO WS-LASTFIELD-LEN.
+         UNSTRING CSV-LINE DELIMITED BY ","
+           INTO WS-IKEY WS-MN WS-NAME WS-DES
+                WS-INS WS-COST WS-ICURRENCY
+                WS-REORDER-POINT COUNT IN WS-LASTFIELD-LEN
+         END-UNSTRING.
+
+         IF WS-LASTFIELD-LEN = 0
+           DISPLAY "!REJECTED (short line): " CSV-LINE
+           ADD 1 TO WS-RECORDS-REJECTED
+         ELSE
+           IF WS-IKEY IS NOT NUMERIC
+               OR WS-INS IS NOT NUMERIC
+               OR WS-COST IS NOT NUMERIC
+               OR WS-REORDER-POINT IS NOT NUMERIC
+             DISPLAY "!REJECTED (bad line): " CSV-LINE
+             ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+             MOVE WS-DATAFILEFD TO DATAFILEFD
+             WRITE DATAFILEFD
+               INVALID KEY
+                 REWRITE DATAFILEFD
+                   INVALID KEY
+                     DISPLAY "!REJECTED (cannot store): " CSV-LINE
+                     ADD 1 TO WS-RECORDS-REJECTED
+                   NOT INVALID KEY
+                     ADD 1 TO WS-RECORDS-IN
+                 END-REWRITE
+               NOT INVALID KEY
+                 ADD 1 TO WS-RECORDS-IN
+             END-WRITE
+           END-IF
+         END-IF.
+         PERFORM 0000CHECKDATAFILESTATUS.
+
+       GO TO 0000SELECTIONSTART.
+
+       0000SELECTIONEXPORT.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+         DISPLAY "Enter CSV file name to export to:".
+         ACCEPT WS-CSV-FILENAME.
+
+         MOVE ZERO TO WS-RECORDS-OUT.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         OPEN INPUT DATAFILE.
+         OPEN OUTPUT CSV-FILE.
+         PERFORM 0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-OK
+           MOVE "Y" TO WS-DATAFILE-AVAILABLE-SW
+         ELSE
+           MOVE "N" TO WS-DATAFILE-AVAILABLE-SW
+           IF WS-DATAFILE-FILENOTFOUND
+             DISPLAY "!NO INVENTORY ON FILE YET!"
+           END-IF
+         END-IF.
+         IF WS-DATAFILE-AVAILABLE
+           PERFORM UNTIL WS-ENDOFFILE = 1
+             READ DATAFILE INTO WS-DATAFILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END PERFORM 0000EXPORTONELINE
+             END-READ
+             PERFORM 0000CHECKDATAFILESTATUS
+           END-PERFORM
+           CLOSE DATAFILE
+           PERFORM 0000CHECKDATAFILESTATUS
+         END-IF.
+         CLOSE CSV-FILE.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         DISPLAY " ".
+         DISPLAY "Records exported: " WS-RECORDS-OUT.
+
+         PERFORM 0000JOURNALEXPORT.
+
+       GO TO 0000SELECTIONSTART.
+
+       0000EXPORTONELINE.
+         MOVE SPACES TO CSV-LINE.
+         STRING WS-IKEY "," WS-MN "," WS-NAME "," WS-DES ","
+           WS-INS "," WS-COST "," WS-ICURRENCY "," WS-REORDER-POINT
+           DELIMITED BY SIZE INTO CSV-LINE
+         END-STRING.
+         WRITE CSV-LINE.
+         ADD 1 TO WS-RECORDS-OUT.
+
+       0000JOURNALIMPORT.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO JOURNAL-LINE.
+         STRING YY2 "-" MM2 "-" DD2 " " WS-JNL-HH ":" WS-JNL-MM ":"
+           WS-JNL-SS " IMPORT FILE=" WS-CSV-FILENAME
+           " LOADED=" WS-RECORDS-IN " REJECTED=" WS-RECORDS-REJECTED
+           DELIMITED BY SIZE INTO JOURNAL-LINE
+         END-STRING.
+         OPEN EXTEND JOURNAL-FILE.
+         WRITE JOURNAL-LINE.
+         CLOSE JOURNAL-FILE.
+
+       0000JOURNALEXPORT.
+         ACCEPT CURRENTDATE2 FROM DATE YYYYMMDD.
+         ACCEPT WS-JOURNALTIME FROM TIME.
+         MOVE SPACES TO JOURNAL-LINE.
+         STRING YY2 "-" MM2 "-" DD2 " " WS-JNL-HH ":" WS-JNL-MM ":"
+           WS-JNL-SS " EXPORT FILE=" WS-CSV-FILENAME
+           " RECORDS=" WS-RECORDS-OUT
+           DELIMITED BY SIZE INTO JOURNAL-LINE
+         END-STRING.
+         OPEN EXTEND JOURNAL-FILE.
+         WRITE JOURNAL-LINE.
+         CLOSE JOURNAL-FILE.
+
+       0000CHECKDATAFILESTATUS.
+         IF WS-DATAFILE-OK OR WS-DATAFILE-EOF OR WS-DATAFILE-KEYNOTFOUND
+             OR WS-DATAFILE-DUPKEY OR WS-DATAFILE-FILENOTFOUND
+           CONTINUE
+         ELSE
+           DISPLAY "!FILE STATUS " WS-DATAFILE-STATUS " ON DATAFILE!"
+         END-IF.
+
+       0000CHECKCSVSTATUS.
+         IF WS-CSV-OK OR WS-CSV-EOF OR WS-CSV-FILENOTFOUND
+           CONTINUE
+         ELSE
+           DISPLAY "!FILE STATUS " WS-CSV-STATUS " ON CSV FILE!"
+         END-IF.
+
+       0000SELECTIONQUIT.
+       STOP-RUN.
